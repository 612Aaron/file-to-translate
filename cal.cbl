@@ -3,57 +3,528 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-TRANS-FILE-STATUS.
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CALC-CONTROL-FILE ASSIGN TO "CALCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT CALC-INTERFACE-FILE ASSIGN TO "CALCIF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05 CT-RECORD-TYPE           PIC X.
+              88 CT-HEADER-RECORD      VALUE 'H'.
+              88 CT-TRANSACTION-RECORD VALUE 'T'.
+           05 CT-DATA.
+              10 CT-NUM1               PIC 9(5)V99.
+              10 CT-NUM2               PIC 9(5)V99.
+              10 CT-OPERATION          PIC X.
+           05 CT-HEADER-DATA REDEFINES CT-DATA.
+              10 CT-HEADER-OPERATOR-ID PIC X(8).
+              10 FILLER                PIC X(7).
+
+       FD  CALC-AUDIT-FILE.
+       01  CALC-AUDIT-RECORD.
+           05 AUD-TIMESTAMP            PIC X(14).
+           05 FILLER                   PIC X.
+           05 AUD-OPERATOR-ID          PIC X(8).
+           05 FILLER                   PIC X.
+           05 AUD-NUM1                 PIC Z(4)9.99.
+           05 FILLER                   PIC X.
+           05 AUD-NUM2                 PIC Z(4)9.99.
+           05 FILLER                   PIC X.
+           05 AUD-OPERATION            PIC X.
+           05 FILLER                   PIC X.
+           05 AUD-RESULT               PIC -(9)9.99.
+           05 FILLER                   PIC X.
+           05 AUD-STATUS               PIC X(8).
+
+       FD  CALC-CONTROL-FILE.
+       01  CALC-CONTROL-RECORD.
+           05 CTL-ROUNDING-MODE-IN     PIC X.
+           05 CTL-DECIMAL-PLACES-IN    PIC 9.
+           05 CTL-OP-ENABLE-IN.
+              10 CTL-OP-ENABLE-ENTRY   PIC X OCCURS 6 TIMES.
+
+       FD  CALC-CHECKPOINT-FILE.
+       01  CALC-CHECKPOINT-RECORD.
+           05 CKPT-LAST-RECORD-NUM     PIC 9(8).
+
+       FD  CALC-INTERFACE-FILE.
+       01  CALC-INTERFACE-RECORD.
+           05 ITF-RECORD-TYPE          PIC X.
+              88 ITF-HEADER-REC        VALUE 'H'.
+              88 ITF-DETAIL-REC        VALUE 'D'.
+              88 ITF-TRAILER-REC       VALUE 'T'.
+           05 ITF-HEADER-DATA.
+              10 ITF-RUN-DATE          PIC 9(8).
+              10 FILLER                PIC X(42).
+           05 ITF-DETAIL-DATA REDEFINES ITF-HEADER-DATA.
+              10 ITF-OPERATION         PIC X.
+              10 ITF-NUM1              PIC 9(5)V99.
+              10 ITF-NUM2              PIC 9(5)V99.
+              10 ITF-RESULT            PIC S9(10)V99.
+              10 ITF-STATUS            PIC X(8).
+              10 FILLER                PIC X(15).
+           05 ITF-TRAILER-DATA REDEFINES ITF-HEADER-DATA.
+              10 ITF-RECORD-COUNT      PIC 9(8).
+              10 FILLER                PIC X(42).
+
        WORKING-STORAGE SECTION.
        01 WS-NUM1               PIC 9(5)V99.
        01 WS-NUM2               PIC 9(5)V99.
-       01 WS-RESULT             PIC 9(10)V99.
+       01 WS-RESULT             PIC S9(10)V99.
        01 WS-OPERATION          PIC X.
        01 WS-CONTINUE           PIC X VALUE 'Y'.
 
+       01 WS-RESULT-STATUS      PIC X(8).
+          88 WS-STATUS-OK          VALUE "OK".
+          88 WS-STATUS-DIV-ZERO    VALUE "DIV-ZERO".
+          88 WS-STATUS-BAD-OP      VALUE "BAD-OP".
+          88 WS-STATUS-DISABLED    VALUE "DISABLED".
+
+       01 WS-OP-TABLE-VALUES.
+          05 FILLER                PIC X(2) VALUE "+Y".
+          05 FILLER                PIC X(2) VALUE "-Y".
+          05 FILLER                PIC X(2) VALUE "*Y".
+          05 FILLER                PIC X(2) VALUE "/Y".
+          05 FILLER                PIC X(2) VALUE "%Y".
+          05 FILLER                PIC X(2) VALUE "^Y".
+       01 WS-OP-TABLE REDEFINES WS-OP-TABLE-VALUES.
+          05 WS-OP-ENTRY OCCURS 6 TIMES.
+             10 WS-OP-CODE          PIC X.
+             10 WS-OP-ENABLED       PIC X.
+                88 WS-OP-IS-ENABLED     VALUE "Y".
+
+       01 WS-OP-IDX                PIC 9(2) VALUE 0.
+       01 WS-OP-VALID-SWITCH       PIC X VALUE 'N'.
+          88 WS-OPERATION-VALID       VALUE 'Y'.
+
+       01 WS-RUN-MODE           PIC X VALUE 'I'.
+          88 WS-BATCH-MODE          VALUE 'B'.
+          88 WS-INTERACTIVE-MODE    VALUE 'I'.
+
+       01 WS-OPERATOR-ID        PIC X(8) VALUE SPACES.
+
+       01 WS-EOF-SWITCH         PIC X VALUE 'N'.
+          88 WS-END-OF-FILE         VALUE 'Y'.
+
+       01 WS-ROUNDING-MODE      PIC X VALUE 'T'.
+          88 WS-ROUND-HALF-UP       VALUE 'R'.
+          88 WS-ROUND-TRUNCATE      VALUE 'T'.
+       01 WS-DECIMAL-PLACES     PIC 9 VALUE 2.
+
+       01 WS-RECORD-COUNT          PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 10.
+       01 WS-RESTART-OPTION        PIC X VALUE 'N'.
+          88 WS-RESTART-REQUESTED     VALUE 'Y'.
+       01 WS-LAST-CHECKPOINT       PIC 9(8) VALUE 0.
+
+       01 WS-CALC-TRANS-FILE-STATUS   PIC XX.
+       01 WS-AUDIT-FILE-STATUS        PIC XX.
+       01 WS-CONTROL-FILE-STATUS      PIC XX.
+       01 WS-CHECKPOINT-FILE-STATUS   PIC XX.
+       01 WS-INTERFACE-FILE-STATUS    PIC XX.
+
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CDT-DATE           PIC 9(8).
+           05 WS-CDT-TIME           PIC 9(6).
+           05 FILLER                PIC X(7).
+
+       01 WS-SUMMARY-COUNTERS.
+           05 WS-COUNT-ADD              PIC 9(6) VALUE 0.
+           05 WS-COUNT-SUB              PIC 9(6) VALUE 0.
+           05 WS-COUNT-MUL              PIC 9(6) VALUE 0.
+           05 WS-COUNT-DIV              PIC 9(6) VALUE 0.
+           05 WS-COUNT-PCT               PIC 9(6) VALUE 0.
+           05 WS-COUNT-EXP               PIC 9(6) VALUE 0.
+           05 WS-COUNT-DIV-ZERO-ERR     PIC 9(6) VALUE 0.
+           05 WS-COUNT-BAD-OP-ERR       PIC 9(6) VALUE 0.
+           05 WS-COUNT-DISABLED-ERR     PIC 9(6) VALUE 0.
+           05 WS-COUNT-TOTAL            PIC 9(6) VALUE 0.
+
+       01 WS-RESULT-DISPLAY     PIC -(9)9.99.
+       01 WS-RESULT-DISPLAY-0DP PIC -(9)9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Welcome to COBOL Calculator".
+           PERFORM READ-CONTROL-FILE
+           DISPLAY "Enter mode (B=Batch, I=Interactive): "
+               WITH NO ADVANCING
+           ACCEPT WS-RUN-MODE
+           IF NOT WS-BATCH-MODE
+               DISPLAY "Enter operator ID: " WITH NO ADVANCING
+               ACCEPT WS-OPERATOR-ID
+           END-IF
+           IF WS-BATCH-MODE
+               PERFORM DETECT-RESTART
+           END-IF
+           OPEN EXTEND CALC-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND CALC-INTERFACE-FILE
+               IF WS-INTERFACE-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT CALC-INTERFACE-FILE
+                   PERFORM WRITE-INTERFACE-HEADER
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-INTERFACE-FILE
+               PERFORM WRITE-INTERFACE-HEADER
+           END-IF
+           IF WS-BATCH-MODE
+               PERFORM BATCH-PROCESS
+           ELSE
+               PERFORM INTERACTIVE-PROCESS
+           END-IF
+           PERFORM WRITE-INTERFACE-TRAILER
+           CLOSE CALC-AUDIT-FILE
+           CLOSE CALC-INTERFACE-FILE
+           PERFORM END-OF-RUN-SUMMARY
+           DISPLAY "Thank you for using the calculator. Goodbye!"
+           STOP RUN.
+
+       READ-CONTROL-FILE.
+           OPEN INPUT CALC-CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = "00"
+               READ CALC-CONTROL-FILE
+                   NOT AT END
+                       PERFORM APPLY-ROUNDING-MODE-IN
+                       PERFORM APPLY-DECIMAL-PLACES-IN
+                       PERFORM APPLY-OP-ENABLE-OVERRIDES
+               END-READ
+               CLOSE CALC-CONTROL-FILE
+           END-IF.
+
+       APPLY-ROUNDING-MODE-IN.
+           IF CTL-ROUNDING-MODE-IN = 'R' OR CTL-ROUNDING-MODE-IN = 'T'
+               MOVE CTL-ROUNDING-MODE-IN TO WS-ROUNDING-MODE
+           ELSE
+               DISPLAY "Warning: rounding mode "
+                   CTL-ROUNDING-MODE-IN
+                   " not supported (only R or T), using T"
+               MOVE 'T' TO WS-ROUNDING-MODE
+           END-IF.
+
+       APPLY-DECIMAL-PLACES-IN.
+           IF CTL-DECIMAL-PLACES-IN = 0 OR CTL-DECIMAL-PLACES-IN = 2
+               MOVE CTL-DECIMAL-PLACES-IN TO WS-DECIMAL-PLACES
+           ELSE
+               DISPLAY "Warning: decimal places "
+                   CTL-DECIMAL-PLACES-IN
+                   " not supported (only 0 or 2), using 2"
+               MOVE 2 TO WS-DECIMAL-PLACES
+           END-IF.
+
+       APPLY-OP-ENABLE-OVERRIDES.
+           PERFORM VARYING WS-OP-IDX FROM 1 BY 1 UNTIL WS-OP-IDX > 6
+               IF CTL-OP-ENABLE-ENTRY(WS-OP-IDX) = 'Y'
+                       OR CTL-OP-ENABLE-ENTRY(WS-OP-IDX) = 'N'
+                   MOVE CTL-OP-ENABLE-ENTRY(WS-OP-IDX)
+                       TO WS-OP-ENABLED(WS-OP-IDX)
+               END-IF
+           END-PERFORM.
+
+       BATCH-PROCESS.
+           OPEN INPUT CALC-TRANS-FILE
+           IF WS-CALC-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "Error: unable to open transaction file,"
+                   " status " WS-CALC-TRANS-FILE-STATUS
+           ELSE
+               PERFORM READ-TRANS-RECORD
+               IF CT-HEADER-RECORD
+                   MOVE CT-HEADER-OPERATOR-ID TO WS-OPERATOR-ID
+                   PERFORM READ-TRANS-RECORD
+               END-IF
+               IF WS-RESTART-REQUESTED
+                   PERFORM READ-CHECKPOINT-FILE
+                   PERFORM SKIP-TO-CHECKPOINT
+               END-IF
+               PERFORM UNTIL WS-END-OF-FILE
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF CT-TRANSACTION-RECORD
+                       MOVE CT-NUM1 TO WS-NUM1
+                       MOVE CT-NUM2 TO WS-NUM2
+                       MOVE CT-OPERATION TO WS-OPERATION
+                       PERFORM VALIDATE-OPERATION
+                       IF WS-OPERATION-VALID
+                           PERFORM PERFORM-CALCULATION
+                       ELSE
+                           MOVE 0 TO WS-RESULT
+                           IF WS-STATUS-DISABLED
+                               ADD 1 TO WS-COUNT-DISABLED-ERR
+                           ELSE
+                               DISPLAY "Invalid operation. Try again."
+                               ADD 1 TO WS-COUNT-BAD-OP-ERR
+                           END-IF
+                           ADD 1 TO WS-COUNT-TOTAL
+                       END-IF
+                       PERFORM DISPLAY-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM WRITE-INTERFACE-DETAIL
+                   ELSE
+                       DISPLAY "Invalid record type, skipping record "
+                           WS-RECORD-COUNT
+                       ADD 1 TO WS-COUNT-BAD-OP-ERR
+                       ADD 1 TO WS-COUNT-TOTAL
+                   END-IF
+                   IF FUNCTION MOD(WS-RECORD-COUNT
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+                   PERFORM READ-TRANS-RECORD
+               END-PERFORM
+               CLOSE CALC-TRANS-FILE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       READ-TRANS-RECORD.
+           READ CALC-TRANS-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-END-OF-FILE
+                   OR WS-RECORD-COUNT >= WS-LAST-CHECKPOINT
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM.
+
+       DETECT-RESTART.
+           OPEN INPUT CALC-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               SET WS-RESTART-REQUESTED TO TRUE
+               CLOSE CALC-CHECKPOINT-FILE
+           ELSE
+               MOVE 'N' TO WS-RESTART-OPTION
+           END-IF.
+
+       READ-CHECKPOINT-FILE.
+           OPEN INPUT CALC-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CALC-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD-NUM TO WS-LAST-CHECKPOINT
+               END-READ
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CALC-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Warning: unable to write checkpoint, status "
+                   WS-CHECKPOINT-FILE-STATUS
+           ELSE
+               MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD-NUM
+               WRITE CALC-CHECKPOINT-RECORD
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           DELETE FILE CALC-CHECKPOINT-FILE.
+
+       INTERACTIVE-PROCESS.
            PERFORM UNTIL WS-CONTINUE NOT = 'Y'
+               ADD 1 TO WS-RECORD-COUNT
                PERFORM GET-INPUT
-               PERFORM PERFORM-CALCULATION
+               PERFORM VALIDATE-OPERATION
+               IF WS-OPERATION-VALID
+                   PERFORM PERFORM-CALCULATION
+               ELSE
+                   MOVE 0 TO WS-RESULT
+                   IF WS-STATUS-DISABLED
+                       ADD 1 TO WS-COUNT-DISABLED-ERR
+                   ELSE
+                       DISPLAY "Invalid operation. Please try again."
+                       ADD 1 TO WS-COUNT-BAD-OP-ERR
+                   END-IF
+                   ADD 1 TO WS-COUNT-TOTAL
+               END-IF
                PERFORM DISPLAY-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-INTERFACE-DETAIL
                PERFORM ASK-CONTINUE
-           END-PERFORM
-           DISPLAY "Thank you for using the calculator. Goodbye!"
-           STOP RUN.
+           END-PERFORM.
 
        GET-INPUT.
            DISPLAY "Enter first number: " WITH NO ADVANCING
            ACCEPT WS-NUM1.
            DISPLAY "Enter second number: " WITH NO ADVANCING
            ACCEPT WS-NUM2.
-           DISPLAY "Enter operation (+, -, *, /): " WITH NO ADVANCING
+           DISPLAY "Enter operation (+, -, *, /, %, ^): "
+               WITH NO ADVANCING
            ACCEPT WS-OPERATION.
 
+       VALIDATE-OPERATION.
+           MOVE 'Y' TO WS-OP-VALID-SWITCH
+           PERFORM VARYING WS-OP-IDX FROM 1 BY 1 UNTIL WS-OP-IDX > 6
+               IF WS-OP-CODE(WS-OP-IDX) = WS-OPERATION
+                   IF NOT WS-OP-IS-ENABLED(WS-OP-IDX)
+                       MOVE 'N' TO WS-OP-VALID-SWITCH
+                       MOVE "DISABLED" TO WS-RESULT-STATUS
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-OP-IDX > 6
+               MOVE 'N' TO WS-OP-VALID-SWITCH
+               MOVE "BAD-OP" TO WS-RESULT-STATUS
+           END-IF.
+
        PERFORM-CALCULATION.
            EVALUATE WS-OPERATION
                WHEN "+"
-                   COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2
+                   ADD 1 TO WS-COUNT-ADD
+                   IF WS-ROUND-HALF-UP
+                       COMPUTE WS-RESULT ROUNDED = WS-NUM1 + WS-NUM2
+                   ELSE
+                       COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2
+                   END-IF
+                   MOVE "OK" TO WS-RESULT-STATUS
                WHEN "-"
-                   COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2
+                   ADD 1 TO WS-COUNT-SUB
+                   IF WS-ROUND-HALF-UP
+                       COMPUTE WS-RESULT ROUNDED = WS-NUM1 - WS-NUM2
+                   ELSE
+                       COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2
+                   END-IF
+                   MOVE "OK" TO WS-RESULT-STATUS
                WHEN "*"
-                   COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2
+                   ADD 1 TO WS-COUNT-MUL
+                   IF WS-ROUND-HALF-UP
+                       COMPUTE WS-RESULT ROUNDED = WS-NUM1 * WS-NUM2
+                   ELSE
+                       COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2
+                   END-IF
+                   MOVE "OK" TO WS-RESULT-STATUS
                WHEN "/"
+                   ADD 1 TO WS-COUNT-DIV
                    IF WS-NUM2 NOT = 0
-                       COMPUTE WS-RESULT = WS-NUM1 / WS-NUM2
+                       IF WS-ROUND-HALF-UP
+                           COMPUTE WS-RESULT ROUNDED =
+                               WS-NUM1 / WS-NUM2
+                       ELSE
+                           COMPUTE WS-RESULT = WS-NUM1 / WS-NUM2
+                       END-IF
+                       MOVE "OK" TO WS-RESULT-STATUS
                    ELSE
                        DISPLAY "Error: Division by zero."
                        MOVE 0 TO WS-RESULT
+                       MOVE "DIV-ZERO" TO WS-RESULT-STATUS
+                       ADD 1 TO WS-COUNT-DIV-ZERO-ERR
+                   END-IF
+               WHEN "%"
+                   ADD 1 TO WS-COUNT-PCT
+                   IF WS-ROUND-HALF-UP
+                       COMPUTE WS-RESULT ROUNDED =
+                           WS-NUM1 * WS-NUM2 / 100
+                   ELSE
+                       COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2 / 100
                    END-IF
+                   MOVE "OK" TO WS-RESULT-STATUS
+               WHEN "^"
+                   ADD 1 TO WS-COUNT-EXP
+                   IF WS-ROUND-HALF-UP
+                       COMPUTE WS-RESULT ROUNDED = WS-NUM1 ** WS-NUM2
+                   ELSE
+                       COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2
+                   END-IF
+                   MOVE "OK" TO WS-RESULT-STATUS
                WHEN OTHER
                    DISPLAY "Invalid operation. Please try again."
                    MOVE 0 TO WS-RESULT
-           END-EVALUATE.
+                   MOVE "BAD-OP" TO WS-RESULT-STATUS
+                   ADD 1 TO WS-COUNT-BAD-OP-ERR
+           END-EVALUATE
+           ADD 1 TO WS-COUNT-TOTAL.
 
        DISPLAY-RESULT.
-           DISPLAY "Result: " WS-RESULT.
+           EVALUATE TRUE
+               WHEN WS-STATUS-OK AND WS-DECIMAL-PLACES = 0
+                   IF WS-ROUND-HALF-UP
+                       COMPUTE WS-RESULT-DISPLAY-0DP ROUNDED = WS-RESULT
+                   ELSE
+                       COMPUTE WS-RESULT-DISPLAY-0DP = WS-RESULT
+                   END-IF
+                   DISPLAY "Operator: " WS-OPERATOR-ID
+                       " Result: " WS-RESULT-DISPLAY-0DP
+                       " Status: " WS-RESULT-STATUS
+               WHEN WS-STATUS-OK
+                   MOVE WS-RESULT TO WS-RESULT-DISPLAY
+                   DISPLAY "Operator: " WS-OPERATOR-ID
+                       " Result: " WS-RESULT-DISPLAY
+                       " Status: " WS-RESULT-STATUS
+               WHEN OTHER
+                   DISPLAY "Operator: " WS-OPERATOR-ID
+                       " Result: REJECTED Status: " WS-RESULT-STATUS
+           END-EVALUATE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO CALC-AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO AUD-TIMESTAMP
+           END-STRING
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE WS-NUM1 TO AUD-NUM1
+           MOVE WS-NUM2 TO AUD-NUM2
+           MOVE WS-OPERATION TO AUD-OPERATION
+           MOVE WS-RESULT TO AUD-RESULT
+           MOVE WS-RESULT-STATUS TO AUD-STATUS
+           WRITE CALC-AUDIT-RECORD.
+
+       WRITE-INTERFACE-HEADER.
+           MOVE SPACES TO CALC-INTERFACE-RECORD
+           SET ITF-HEADER-REC TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ITF-RUN-DATE
+           WRITE CALC-INTERFACE-RECORD.
+
+       WRITE-INTERFACE-DETAIL.
+           MOVE SPACES TO CALC-INTERFACE-RECORD
+           SET ITF-DETAIL-REC TO TRUE
+           MOVE WS-OPERATION TO ITF-OPERATION
+           MOVE WS-NUM1 TO ITF-NUM1
+           MOVE WS-NUM2 TO ITF-NUM2
+           MOVE WS-RESULT TO ITF-RESULT
+           MOVE WS-RESULT-STATUS TO ITF-STATUS
+           WRITE CALC-INTERFACE-RECORD.
+
+       WRITE-INTERFACE-TRAILER.
+           MOVE SPACES TO CALC-INTERFACE-RECORD
+           SET ITF-TRAILER-REC TO TRUE
+           MOVE WS-RECORD-COUNT TO ITF-RECORD-COUNT
+           WRITE CALC-INTERFACE-RECORD.
+
+       END-OF-RUN-SUMMARY.
+           DISPLAY "===== Calculator Run Summary =====".
+           DISPLAY "Operator ID: " WS-OPERATOR-ID.
+           DISPLAY "Total calculations performed: " WS-COUNT-TOTAL.
+           DISPLAY "  Addition (+):       " WS-COUNT-ADD.
+           DISPLAY "  Subtraction (-):    " WS-COUNT-SUB.
+           DISPLAY "  Multiplication (*): " WS-COUNT-MUL.
+           DISPLAY "  Division (/):       " WS-COUNT-DIV.
+           DISPLAY "  Percentage (%):     " WS-COUNT-PCT.
+           DISPLAY "  Exponent (^):       " WS-COUNT-EXP.
+           DISPLAY "Division by zero rejections: "
+               WS-COUNT-DIV-ZERO-ERR.
+           DISPLAY "Invalid operation rejections: "
+               WS-COUNT-BAD-OP-ERR.
+           DISPLAY "Disabled operation rejections: "
+               WS-COUNT-DISABLED-ERR.
 
        ASK-CONTINUE.
            DISPLAY "Do you want to perform another calculation? (Y/N): " WITH NO ADVANCING
